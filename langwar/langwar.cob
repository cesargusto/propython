@@ -1,153 +1,606 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    LANGWAR.
-       AUTHOR.        FABIANO WEIMAR DOS SANTOS.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT ARQ
-            ASSIGN       TO "ls.txt" 
-            ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS MODE  IS SEQUENTIAL
-            FILE STATUS  IS FS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD    ARQ
-             LABEL RECORD IS STANDARD.
-       01    REG-ARQ.
-         03  FILLER                    PIC X(54).
-         03  ARQUIVO1                  PIC X(20).
-         03  ARQUIVO2 REDEFINES ARQUIVO1.
-          05 LETRA                     PIC X(01) OCCURS 20 TIMES.
-
-       WORKING-STORAGE SECTION.
-       01    FS		               PIC 9(02).
-       01    EXT-QTD.
-        03   EXT                       PIC X(20) OCCURS 150 TIMES.
-        03   QTD                       PIC 9(03) OCCURS 150 TIMES.
-       01    BUFFER1                   PIC X(20).
-       01    BUFFER2 REDEFINES BUFFER1.
-        03   P1                        PIC X(01).
-        03   P2-20                     PIC X(19).
-       01    BUFFER3                   PIC X(20).
-       77    POS-PONTO                 PIC 9(02).
-       77    POS-FINAL                 PIC 9(02).
-       77    QTDE-EXTENSOES            PIC 9(03).
-       77    IND1                      PIC 9(03).
-       77    IND2                      PIC 9(03).
-       77    EXT-AUX                   PIC X(20).
-       77    QTD-AUX                   PIC 9(03).
-
-       PROCEDURE DIVISION.
-       MAIN SECTION.
-           OPEN INPUT ARQ.
-           IF FS > 0
-	     DISPLAY "Erro de Abertura: " FS
-	     STOP RUN.
-           MOVE  ZEROS                  TO  QTDE-EXTENSOES.
-           PERFORM P100-INICIALIZA     THRU P199-FIM.
-       LE-ARQUIVO.
-	   READ ARQ AT END GO TO FIM. 
-	   PERFORM P000-PROCESSA       THRU P099-FIM.
-           GO TO LE-ARQUIVO.
-       FIM.
-	   PERFORM P300-ORDENA-LISTA   THRU P399-FIM.
-	   PERFORM P400-LISTA          THRU P499-FIM.
-	   CLOSE ARQ.
-	   STOP RUN.
-
-       P000-PROCESSA.
-           MOVE  ZEROS                 TO  POS-PONTO POS-FINAL.
-           MOVE  20                    TO  IND1.
-       P010-PROCURA-FINAL.
-           IF LETRA( IND1 ) NOT EQUAL SPACES
-              MOVE  IND1               TO  POS-FINAL
-              GO TO P020-PROCURA-PONTO.
-           SUBTRACT 1                 FROM IND1.
-           GO TO P010-PROCURA-FINAL.
-       P020-PROCURA-PONTO.
-           SUBTRACT 1                 FROM IND1.
-           IF LETRA( IND1 ) EQUAL "."
-              COMPUTE POS-PONTO = IND1 + 1
-              GO TO P030-EXTENSAO.
-           GO TO P020-PROCURA-PONTO.
-       P030-EXTENSAO.
-           MOVE  SPACES                TO  BUFFER1.
-           MOVE  POS-FINAL             TO  IND1.
-       P035-MONTA-EXTENSAO.
-           MOVE  BUFFER1               TO  BUFFER3.
-           MOVE  LETRA( IND1 )         TO  P1.
-           MOVE  BUFFER3               TO  P2-20.
-           SUBTRACT 1                 FROM IND1.
-           IF IND1 < POS-PONTO
-              GO TO P040-PROCESSA.
-           GO TO P035-MONTA-EXTENSAO.
-       P040-PROCESSA.           
-           PERFORM P200-INCLUI-LISTA  THRU P299-FIM.
-       P099-FIM.
-           EXIT.
-
-       P100-INICIALIZA.
-           MOVE  ZEROS                 TO  IND1.
-       P110-EXTENSAO.
-           ADD   1                     TO  IND1.
-           IF IND1 > 150
-              GO TO P199-FIM.
-           MOVE  SPACES                TO  EXT ( IND1 ).
-           MOVE  ZEROS                 TO  QTD ( IND1 ).
-           GO TO P110-EXTENSAO.
-       P199-FIM.
-           EXIT.
-
-       P200-INCLUI-LISTA.
-           MOVE  ZEROS                 TO  IND1.
-       P210-LOOPING.
-           ADD   1                     TO  IND1.
-           IF IND1 > 150
-              DISPLAY "Erro. Vetor Muito Pequeno."
-              STOP RUN.
-           IF IND1 > QTDE-EXTENSOES
-              MOVE  IND1               TO  QTDE-EXTENSOES
-              MOVE  BUFFER1            TO  EXT( IND1 )
-              MOVE  1                  TO  QTD( IND1 )
-              GO TO P299-FIM.
-           IF EXT( IND1 ) = BUFFER1
-              ADD   1                  TO  QTD( IND1 )
-              GO TO P299-FIM.
-           GO TO P210-LOOPING.
-       P299-FIM.
-           EXIT.
-
-       P300-ORDENA-LISTA.
-           MOVE  ZEROS                 TO  IND1.
-       P310-LACO1.
-           ADD   1                     TO  IND1. 
-           IF IND1 > QTDE-EXTENSOES
-              GO TO P399-FIM.
-           MOVE  IND1                  TO  IND2.
-       P320-LACO2.
-           ADD   1                     TO  IND2.
-           IF IND2 > QTDE-EXTENSOES
-              GO TO P310-LACO1.
-           IF QTD( IND2 ) > QTD( IND1 )
-              MOVE  EXT( IND2 )        TO  EXT-AUX
-              MOVE  QTD( IND2 )        TO  QTD-AUX
-              MOVE  EXT( IND1 )        TO  EXT( IND2 )
-              MOVE  QTD( IND1 )        TO  QTD( IND2 )
-              MOVE  EXT-AUX            TO  EXT( IND1 )
-              MOVE  QTD-AUX            TO  QTD( IND1 ).
-           GO TO P320-LACO2.
-       P399-FIM.
-           EXIT.
-
-       P400-LISTA.
-           MOVE  ZEROS                 TO  IND1.
-       P410-LOOPING.
-           ADD   1                     TO  IND1.
-           IF IND1 > QTDE-EXTENSOES
-              GO TO P499-FIM.
-           DISPLAY QTD( IND1 ) " " EXT( IND1 ).
-           GO TO P410-LOOPING.
-       P499-FIM.
-           EXIT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    LANGWAR.
+       AUTHOR.        FABIANO WEIMAR DOS SANTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT ARQ
+            ASSIGN DYNAMIC NOME-ARQ
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS.
+            SELECT REL-SAIDA
+            ASSIGN       TO "relatorio.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS-REL.
+            SELECT HIST-SAIDA
+            ASSIGN       TO "historico.txt"
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS-HIST.
+            SELECT CKPT-ARQ
+            ASSIGN DYNAMIC NOME-CKPT
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE  IS SEQUENTIAL
+            FILE STATUS  IS FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD    ARQ
+             LABEL RECORD IS STANDARD.
+       01    REG-ARQ.
+         03  FILLER                    PIC X(54).
+         03  ARQUIVO1                  PIC X(200).
+         03  ARQUIVO2 REDEFINES ARQUIVO1.
+          05 LETRA                     PIC X(01) OCCURS 200 TIMES.
+
+       FD    REL-SAIDA
+             LABEL RECORD IS STANDARD.
+       01    REG-REL                   PIC X(100).
+
+       FD    HIST-SAIDA
+             LABEL RECORD IS STANDARD.
+       01    REG-HIST                  PIC X(100).
+
+       FD    CKPT-ARQ
+             LABEL RECORD IS STANDARD.
+       01    REG-CKPT                  PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01    NOME-ARQ                  PIC X(100).
+       01    NOME-CKPT                 PIC X(106).
+       01    FS		               PIC 9(02).
+       01    EXT-QTD.
+        03   EXT                       PIC X(40) OCCURS 2001 TIMES.
+        03   QTD                       PIC 9(07) OCCURS 2001 TIMES.
+       01    LANG-QTD.
+        03   LANG                      PIC X(15) OCCURS 50 TIMES.
+        03   LANG-CONT                 PIC 9(07) OCCURS 50 TIMES.
+       77    QTDE-LINGUAGENS           PIC 9(03).
+       77    LANG-AUX                  PIC X(15).
+       77    LANG-CONT-AUX             PIC 9(07).
+       77    NOME-LINGUAGEM            PIC X(15).
+       01    BUFFER1                   PIC X(40).
+       01    BUFFER2 REDEFINES BUFFER1.
+        03   P1                        PIC X(01).
+        03   P2-39                     PIC X(39).
+       01    BUFFER3                   PIC X(40).
+       77    POS-PONTO                 PIC 9(03).
+       77    POS-FINAL                 PIC 9(03).
+       77    EXT-TAM                   PIC 9(03).
+       77    QTDE-EXTENSOES            PIC 9(04).
+       77    IND1                      PIC 9(04).
+       77    IND2                      PIC 9(04).
+       77    EXT-AUX                   PIC X(40).
+       77    QTD-AUX                   PIC 9(07).
+       77    QTD-OUTROS                PIC 9(07).
+       77    TOTAL-ARQUIVOS            PIC 9(08).
+       77    TOTAL-ARQUIVOS-ED         PIC ZZZZZZZ9.
+       77    PERCENTUAL                PIC 9(03)V9(02).
+       77    PERCENTUAL-ED             PIC ZZ9.99.
+       77    FS-REL                    PIC 9(02).
+       77    FS-HIST                   PIC 9(02).
+       77    TOP-HISTORICO             PIC 9(02) VALUE 10.
+       01    LINHA-HIST.
+        03   LINHA-HIST-DATA           PIC X(10).
+        03   FILLER                    PIC X(01).
+        03   LINHA-HIST-QTD            PIC ZZZZZZ9.
+        03   FILLER                    PIC X(01).
+        03   LINHA-HIST-EXT            PIC X(40).
+        03   FILLER                    PIC X(41).
+       01    DATA-EXEC.
+        03   DATA-ANO               PIC 9(04).
+        03   DATA-MES               PIC 9(02).
+        03   DATA-DIA               PIC 9(02).
+       01    DATA-ED                PIC X(10).
+       01    LINHA-REL.
+        03   LINHA-REL-QTD             PIC ZZZZZZ9.
+        03   FILLER                    PIC X(01).
+        03   LINHA-REL-EXT             PIC X(40).
+        03   FILLER                    PIC X(01).
+        03   LINHA-REL-PCT             PIC ZZ9.99.
+        03   LINHA-REL-SINAL           PIC X(01).
+        03   FILLER                    PIC X(44).
+       77    FS-CKPT                   PIC 9(02).
+       77    CONTADOR-LIDOS            PIC 9(08).
+       77    CONTADOR-SKIP             PIC 9(08).
+       77    INTERVALO-CKPT            PIC 9(06) VALUE 5000.
+       77    QUOCIENTE-CKPT                   PIC 9(08).
+       77    RESTO-CKPT                  PIC 9(06).
+       01    LINHA-CKPT-CAB.
+        03   LINHA-CKPT-CAB-TIPO       PIC X(01).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-CAB-CONT       PIC 9(08).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-CAB-QTDEXT     PIC 9(04).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-CAB-OUTROS     PIC 9(07).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-CAB-QTDLING    PIC 9(03).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-CAB-ARQ        PIC X(100).
+        03   FILLER                    PIC X(02).
+       01    LINHA-CKPT-ITEM.
+        03   LINHA-CKPT-ITEM-TIPO      PIC X(01).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-ITEM-EXT       PIC X(40).
+        03   FILLER                    PIC X(01).
+        03   LINHA-CKPT-ITEM-QTD       PIC 9(07).
+        03   FILLER                    PIC X(80).
+       01    TAB-LINGUAGENS-VALORES.
+        03 FILLER PIC X(35) VALUE "c                   C              ".
+        03 FILLER PIC X(35) VALUE "h                   C              ".
+        03 FILLER PIC X(35) VALUE "cpp                 C++            ".
+        03 FILLER PIC X(35) VALUE "cc                  C++            ".
+        03 FILLER PIC X(35) VALUE "cxx                 C++            ".
+        03 FILLER PIC X(35) VALUE "hpp                 C++            ".
+        03 FILLER PIC X(35) VALUE "cob                 COBOL          ".
+        03 FILLER PIC X(35) VALUE "cbl                 COBOL          ".
+        03 FILLER PIC X(35) VALUE "cpy                 COBOL          ".
+        03 FILLER PIC X(35) VALUE "py                  Python         ".
+        03 FILLER PIC X(35) VALUE "pyw                 Python         ".
+        03 FILLER PIC X(35) VALUE "java                Java           ".
+        03 FILLER PIC X(35) VALUE "js                  JavaScript     ".
+        03 FILLER PIC X(35) VALUE "ts                  JavaScript     ".
+        03 FILLER PIC X(35) VALUE "rb                  Ruby           ".
+        03 FILLER PIC X(35) VALUE "go                  Go             ".
+        03 FILLER PIC X(35) VALUE "rs                  Rust           ".
+        03 FILLER PIC X(35) VALUE "sh                  Shell          ".
+        03 FILLER PIC X(35) VALUE "pl                  Perl           ".
+        03 FILLER PIC X(35) VALUE "php                 PHP            ".
+        03 FILLER PIC X(35) VALUE "cs                  C#             ".
+        03 FILLER PIC X(35) VALUE "swift               Swift          ".
+        03 FILLER PIC X(35) VALUE "kt                  Kotlin         ".
+        03 FILLER PIC X(35) VALUE "md                  Markdown       ".
+        03 FILLER PIC X(35) VALUE "txt                 Texto          ".
+        03 FILLER PIC X(35) VALUE "log                 Log            ".
+        03 FILLER PIC X(35) VALUE "xml                 XML            ".
+        03 FILLER PIC X(35) VALUE "json                JSON           ".
+        03 FILLER PIC X(35) VALUE "yml                 YAML           ".
+        03 FILLER PIC X(35) VALUE "yaml                YAML           ".
+        03 FILLER PIC X(35) VALUE "html                HTML           ".
+        03 FILLER PIC X(35) VALUE "htm                 HTML           ".
+        03 FILLER PIC X(35) VALUE "css                 CSS            ".
+        03 FILLER PIC X(35) VALUE "sql                 SQL            ".
+       01    TAB-LINGUAGENS REDEFINES TAB-LINGUAGENS-VALORES.
+        03   TAB-LING-ENTRY OCCURS 34 TIMES.
+         05  TAB-LING-EXT              PIC X(20).
+         05  TAB-LING-NOME             PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE  SPACES                 TO  NOME-ARQ.
+           ACCEPT NOME-ARQ              FROM COMMAND-LINE.
+           IF NOME-ARQ = SPACES
+              DISPLAY "Arquivo de entrada (ENTER = ls.txt): "
+                 WITH NO ADVANCING
+              ACCEPT NOME-ARQ.
+           IF NOME-ARQ = SPACES
+              MOVE "ls.txt"             TO  NOME-ARQ.
+           MOVE  SPACES                 TO  NOME-CKPT.
+           STRING NOME-ARQ DELIMITED BY SPACE
+                  ".ckpt"               DELIMITED BY SIZE
+                  INTO NOME-CKPT.
+           OPEN INPUT ARQ.
+           IF FS > 0
+	     DISPLAY "Erro de Abertura: " FS
+	     STOP RUN.
+           MOVE  ZEROS                  TO  QTDE-EXTENSOES.
+           MOVE  ZEROS                  TO  QTD-OUTROS.
+           PERFORM P100-INICIALIZA     THRU P199-FIM.
+           PERFORM P150-RESTAURA-CKPT  THRU P159-FIM.
+           PERFORM P160-AVANCA-ARQUIVO THRU P169-FIM.
+       LE-ARQUIVO.
+	   READ ARQ AT END GO TO FIM.
+           ADD   1                     TO  CONTADOR-LIDOS.
+	   PERFORM P000-PROCESSA       THRU P099-FIM.
+           DIVIDE CONTADOR-LIDOS  BY  INTERVALO-CKPT
+                  GIVING QUOCIENTE-CKPT REMAINDER RESTO-CKPT.
+           IF RESTO-CKPT = ZERO
+              PERFORM P500-GRAVA-CKPT  THRU P509-FIM.
+           GO TO LE-ARQUIVO.
+       FIM.
+	   PERFORM P295-INCLUI-OUTROS  THRU P298-FIM.
+	   PERFORM P300-ORDENA-LISTA   THRU P399-FIM.
+	   PERFORM P340-ORDENA-LINGUAGENS THRU P349-FIM.
+	   PERFORM P400-LISTA          THRU P499-FIM.
+           PERFORM P510-LIMPA-CKPT     THRU P519-FIM.
+	   CLOSE ARQ.
+	   STOP RUN.
+
+       P000-PROCESSA.
+           MOVE  ZEROS                 TO  POS-PONTO POS-FINAL.
+           MOVE  200                   TO  IND1.
+       P010-PROCURA-FINAL.
+           IF LETRA( IND1 ) NOT EQUAL SPACES
+              MOVE  IND1               TO  POS-FINAL
+              GO TO P020-PROCURA-PONTO.
+           IF IND1 = 1
+              MOVE "(no extension)"   TO  BUFFER1
+              GO TO P040-PROCESSA.
+           SUBTRACT 1                 FROM IND1.
+           GO TO P010-PROCURA-FINAL.
+       P020-PROCURA-PONTO.
+           IF IND1 = 1
+              MOVE "(no extension)"   TO  BUFFER1
+              GO TO P040-PROCESSA.
+           SUBTRACT 1                 FROM IND1.
+           IF LETRA( IND1 ) EQUAL "."
+              COMPUTE POS-PONTO = IND1 + 1
+              GO TO P025-VERIFICA-TAMANHO.
+           GO TO P020-PROCURA-PONTO.
+       P025-VERIFICA-TAMANHO.
+           COMPUTE EXT-TAM = POS-FINAL - POS-PONTO + 1.
+           IF EXT-TAM > 40
+              DISPLAY "Extensao truncada para 40 caracteres"
+              COMPUTE POS-PONTO = POS-FINAL - 39.
+       P030-EXTENSAO.
+           MOVE  SPACES                TO  BUFFER1.
+           MOVE  POS-FINAL             TO  IND1.
+       P035-MONTA-EXTENSAO.
+           MOVE  BUFFER1               TO  BUFFER3.
+           MOVE  LETRA( IND1 )         TO  P1.
+           MOVE  BUFFER3               TO  P2-39.
+           SUBTRACT 1                 FROM IND1.
+           IF IND1 < POS-PONTO
+              GO TO P040-PROCESSA.
+           GO TO P035-MONTA-EXTENSAO.
+       P040-PROCESSA.
+           PERFORM P200-INCLUI-LISTA     THRU P299-FIM.
+           PERFORM P220-PROCURA-LINGUAGEM THRU P229-FIM.
+           PERFORM P250-INCLUI-LINGUAGEM  THRU P259-FIM.
+       P099-FIM.
+           EXIT.
+
+       P100-INICIALIZA.
+           MOVE  ZEROS                 TO  IND1.
+       P110-EXTENSAO.
+           ADD   1                     TO  IND1.
+           IF IND1 > 2001
+              GO TO P115-LINGUAGEM.
+           MOVE  SPACES                TO  EXT ( IND1 ).
+           MOVE  ZEROS                 TO  QTD ( IND1 ).
+           GO TO P110-EXTENSAO.
+       P115-LINGUAGEM.
+           MOVE  ZEROS                 TO  IND1 QTDE-LINGUAGENS.
+       P117-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > 50
+              GO TO P199-FIM.
+           MOVE  SPACES                TO  LANG ( IND1 ).
+           MOVE  ZEROS                 TO  LANG-CONT ( IND1 ).
+           GO TO P117-LOOPING.
+       P199-FIM.
+           EXIT.
+
+       P150-RESTAURA-CKPT.
+           MOVE  ZEROS                 TO  CONTADOR-LIDOS.
+           OPEN INPUT CKPT-ARQ.
+           IF FS-CKPT NOT = ZERO
+              GO TO P159-FIM.
+           READ CKPT-ARQ AT END
+              CLOSE CKPT-ARQ
+              GO TO P159-FIM.
+           MOVE  REG-CKPT               TO  LINHA-CKPT-CAB.
+           IF LINHA-CKPT-CAB-TIPO NOT = "C"
+              CLOSE CKPT-ARQ
+              GO TO P159-FIM.
+           IF LINHA-CKPT-CAB-ARQ NOT = NOME-ARQ
+              DISPLAY "Checkpoint de outro arquivo - ignorando"
+              CLOSE CKPT-ARQ
+              GO TO P159-FIM.
+           MOVE  LINHA-CKPT-CAB-CONT    TO  CONTADOR-LIDOS.
+           MOVE  LINHA-CKPT-CAB-QTDEXT  TO  QTDE-EXTENSOES.
+           MOVE  LINHA-CKPT-CAB-OUTROS  TO  QTD-OUTROS.
+           MOVE  LINHA-CKPT-CAB-QTDLING TO  QTDE-LINGUAGENS.
+           DISPLAY "Retomando a partir do registro " CONTADOR-LIDOS.
+           MOVE  ZEROS                 TO  IND1.
+       P155-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-EXTENSOES
+              GO TO P156-LING-INICIO.
+           READ CKPT-ARQ AT END
+              GO TO P157-FECHA-CKPT.
+           MOVE  REG-CKPT               TO  LINHA-CKPT-ITEM.
+           MOVE  LINHA-CKPT-ITEM-EXT    TO  EXT( IND1 ).
+           MOVE  LINHA-CKPT-ITEM-QTD    TO  QTD( IND1 ).
+           GO TO P155-LOOPING.
+       P156-LING-INICIO.
+           MOVE  ZEROS                 TO  IND2.
+       P156-LOOPING.
+           ADD   1                     TO  IND2.
+           IF IND2 > QTDE-LINGUAGENS
+              GO TO P157-FECHA-CKPT.
+           READ CKPT-ARQ AT END
+              GO TO P157-FECHA-CKPT.
+           MOVE  REG-CKPT               TO  LINHA-CKPT-ITEM.
+           MOVE  LINHA-CKPT-ITEM-EXT(1:15) TO  LANG( IND2 ).
+           MOVE  LINHA-CKPT-ITEM-QTD    TO  LANG-CONT( IND2 ).
+           GO TO P156-LOOPING.
+       P157-FECHA-CKPT.
+           CLOSE CKPT-ARQ.
+       P159-FIM.
+           EXIT.
+
+       P160-AVANCA-ARQUIVO.
+           MOVE  ZEROS                 TO  CONTADOR-SKIP.
+       P165-LOOPING.
+           IF CONTADOR-SKIP NOT LESS CONTADOR-LIDOS
+              GO TO P169-FIM.
+           READ ARQ AT END
+              DISPLAY "Erro: checkpoint alem do fim do arquivo"
+              CLOSE ARQ
+              STOP RUN.
+           ADD   1                     TO  CONTADOR-SKIP.
+           GO TO P165-LOOPING.
+       P169-FIM.
+           EXIT.
+
+       P200-INCLUI-LISTA.
+           MOVE  ZEROS                 TO  IND1.
+       P210-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > 2000
+              ADD   1                  TO  QTD-OUTROS
+              GO TO P299-FIM.
+           IF IND1 > QTDE-EXTENSOES
+              MOVE  IND1               TO  QTDE-EXTENSOES
+              MOVE  BUFFER1            TO  EXT( IND1 )
+              MOVE  1                  TO  QTD( IND1 )
+              GO TO P299-FIM.
+           IF EXT( IND1 ) = BUFFER1
+              ADD   1                  TO  QTD( IND1 )
+              GO TO P299-FIM.
+           GO TO P210-LOOPING.
+       P299-FIM.
+           EXIT.
+
+       P220-PROCURA-LINGUAGEM.
+           MOVE  "Outras"               TO  NOME-LINGUAGEM.
+           IF BUFFER1 = "(no extension)"
+              MOVE  "Sem extensao"      TO  NOME-LINGUAGEM
+              GO TO P229-FIM.
+           MOVE  ZEROS                  TO  IND2.
+       P225-LOOPING.
+           ADD   1                      TO  IND2.
+           IF IND2 > 34
+              GO TO P229-FIM.
+           IF TAB-LING-EXT( IND2 ) = BUFFER1
+              MOVE  TAB-LING-NOME( IND2 ) TO NOME-LINGUAGEM
+              GO TO P229-FIM.
+           GO TO P225-LOOPING.
+       P229-FIM.
+           EXIT.
+
+       P250-INCLUI-LINGUAGEM.
+           MOVE  ZEROS                 TO  IND1.
+       P255-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > 50
+              GO TO P259-FIM.
+           IF IND1 > QTDE-LINGUAGENS
+              MOVE  IND1               TO  QTDE-LINGUAGENS
+              MOVE  NOME-LINGUAGEM     TO  LANG( IND1 )
+              MOVE  1                  TO  LANG-CONT( IND1 )
+              GO TO P259-FIM.
+           IF LANG( IND1 ) = NOME-LINGUAGEM
+              ADD   1                  TO  LANG-CONT( IND1 )
+              GO TO P259-FIM.
+           GO TO P255-LOOPING.
+       P259-FIM.
+           EXIT.
+
+       P295-INCLUI-OUTROS.
+           IF QTD-OUTROS > ZERO
+              ADD   1                  TO  QTDE-EXTENSOES
+              MOVE  "(outros)"         TO  EXT( QTDE-EXTENSOES )
+              MOVE  QTD-OUTROS         TO  QTD( QTDE-EXTENSOES ).
+       P298-FIM.
+           EXIT.
+
+       P300-ORDENA-LISTA.
+           MOVE  ZEROS                 TO  IND1.
+       P310-LACO1.
+           ADD   1                     TO  IND1. 
+           IF IND1 > QTDE-EXTENSOES
+              GO TO P399-FIM.
+           MOVE  IND1                  TO  IND2.
+       P320-LACO2.
+           ADD   1                     TO  IND2.
+           IF IND2 > QTDE-EXTENSOES
+              GO TO P310-LACO1.
+           IF QTD( IND2 ) > QTD( IND1 )
+              MOVE  EXT( IND2 )        TO  EXT-AUX
+              MOVE  QTD( IND2 )        TO  QTD-AUX
+              MOVE  EXT( IND1 )        TO  EXT( IND2 )
+              MOVE  QTD( IND1 )        TO  QTD( IND2 )
+              MOVE  EXT-AUX            TO  EXT( IND1 )
+              MOVE  QTD-AUX            TO  QTD( IND1 ).
+           GO TO P320-LACO2.
+       P399-FIM.
+           EXIT.
+
+       P340-ORDENA-LINGUAGENS.
+           MOVE  ZEROS                 TO  IND1.
+       P345-LACO1.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-LINGUAGENS
+              GO TO P349-FIM.
+           MOVE  IND1                  TO  IND2.
+       P346-LACO2.
+           ADD   1                     TO  IND2.
+           IF IND2 > QTDE-LINGUAGENS
+              GO TO P345-LACO1.
+           IF LANG-CONT( IND2 ) > LANG-CONT( IND1 )
+              MOVE  LANG( IND2 )       TO  LANG-AUX
+              MOVE  LANG-CONT( IND2 )  TO  LANG-CONT-AUX
+              MOVE  LANG( IND1 )       TO  LANG( IND2 )
+              MOVE  LANG-CONT( IND1 )  TO  LANG-CONT( IND2 )
+              MOVE  LANG-AUX           TO  LANG( IND1 )
+              MOVE  LANG-CONT-AUX      TO  LANG-CONT( IND1 ).
+           GO TO P346-LACO2.
+       P349-FIM.
+           EXIT.
+
+       P400-LISTA.
+           OPEN OUTPUT REL-SAIDA.
+           IF FS-REL > 0
+              DISPLAY "Erro de Abertura: " FS-REL.
+           ACCEPT  DATA-EXEC        FROM DATE YYYYMMDD.
+           STRING  DATA-DIA  "/" DATA-MES "/" DATA-ANO
+                   DELIMITED BY SIZE INTO DATA-ED.
+           MOVE  SPACES                TO  LINHA-REL.
+           STRING "Relatorio LANGWAR - " DATA-ED
+                   DELIMITED BY SIZE INTO LINHA-REL.
+           DISPLAY LINHA-REL.
+           IF FS-REL = ZERO
+              WRITE  REG-REL           FROM LINHA-REL.
+           MOVE  ZEROS                 TO  IND1 TOTAL-ARQUIVOS.
+       P405-TOTALIZA.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-EXTENSOES
+              GO TO P409-IMPRIME-TOTAL.
+           ADD   QTD( IND1 )           TO  TOTAL-ARQUIVOS.
+           GO TO P405-TOTALIZA.
+       P409-IMPRIME-TOTAL.
+           MOVE  TOTAL-ARQUIVOS        TO  TOTAL-ARQUIVOS-ED.
+           MOVE  SPACES                TO  LINHA-REL.
+           STRING "Total de arquivos: " TOTAL-ARQUIVOS-ED
+                   DELIMITED BY SIZE INTO LINHA-REL.
+           DISPLAY LINHA-REL.
+           IF FS-REL = ZERO
+              WRITE  REG-REL           FROM LINHA-REL.
+           MOVE  ZEROS                 TO  IND1.
+       P410-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-EXTENSOES
+              GO TO P420-FINALIZA.
+           PERFORM P415-PERCENTUAL    THRU P419-FIM.
+           MOVE  SPACES                TO  LINHA-REL.
+           MOVE  QTD( IND1 )           TO  LINHA-REL-QTD.
+           MOVE  EXT( IND1 )           TO  LINHA-REL-EXT.
+           MOVE  PERCENTUAL-ED         TO  LINHA-REL-PCT.
+           MOVE  "%"                   TO  LINHA-REL-SINAL.
+           DISPLAY LINHA-REL.
+           IF FS-REL = ZERO
+              WRITE  REG-REL           FROM LINHA-REL.
+           GO TO P410-LOOPING.
+       P415-PERCENTUAL.
+           MOVE  ZEROS                 TO  PERCENTUAL.
+           IF TOTAL-ARQUIVOS > ZERO
+              COMPUTE PERCENTUAL ROUNDED = QTD( IND1 ) * 100
+                                          / TOTAL-ARQUIVOS.
+           MOVE  PERCENTUAL            TO  PERCENTUAL-ED.
+       P419-FIM.
+           EXIT.
+       P420-FINALIZA.
+           PERFORM P440-LISTA-LINGUAGENS THRU P449-FIM.
+           IF FS-REL = ZERO
+              CLOSE REL-SAIDA.
+           PERFORM P430-GRAVA-HISTORICO THRU P439-FIM.
+       P499-FIM.
+           EXIT.
+
+       P440-LISTA-LINGUAGENS.
+           MOVE  SPACES                TO  LINHA-REL.
+           STRING "Ranking por linguagem:"
+                   DELIMITED BY SIZE INTO LINHA-REL.
+           DISPLAY LINHA-REL.
+           IF FS-REL = ZERO
+              WRITE  REG-REL           FROM LINHA-REL.
+           MOVE  ZEROS                 TO  IND1.
+       P445-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-LINGUAGENS
+              GO TO P449-FIM.
+           MOVE  ZEROS                 TO  PERCENTUAL.
+           IF TOTAL-ARQUIVOS > ZERO
+              COMPUTE PERCENTUAL ROUNDED = LANG-CONT( IND1 ) * 100
+                                          / TOTAL-ARQUIVOS.
+           MOVE  PERCENTUAL            TO  PERCENTUAL-ED.
+           MOVE  SPACES                TO  LINHA-REL.
+           MOVE  LANG-CONT( IND1 )     TO  LINHA-REL-QTD.
+           MOVE  LANG( IND1 )          TO  LINHA-REL-EXT.
+           MOVE  PERCENTUAL-ED         TO  LINHA-REL-PCT.
+           MOVE  "%"                   TO  LINHA-REL-SINAL.
+           DISPLAY LINHA-REL.
+           IF FS-REL = ZERO
+              WRITE  REG-REL           FROM LINHA-REL.
+           GO TO P445-LOOPING.
+       P449-FIM.
+           EXIT.
+
+       P430-GRAVA-HISTORICO.
+           OPEN EXTEND HIST-SAIDA.
+           IF FS-HIST = 35
+              OPEN OUTPUT HIST-SAIDA.
+           IF FS-HIST > 0 AND FS-HIST NOT = 35
+              DISPLAY "Erro de Abertura: " FS-HIST
+              GO TO P439-FIM.
+           MOVE  ZEROS                 TO  IND1.
+       P435-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-EXTENSOES OR IND1 > TOP-HISTORICO
+              GO TO P438-FECHA.
+           MOVE  SPACES                TO  LINHA-HIST.
+           MOVE  DATA-ED            TO  LINHA-HIST-DATA.
+           MOVE  QTD( IND1 )           TO  LINHA-HIST-QTD.
+           MOVE  EXT( IND1 )           TO  LINHA-HIST-EXT.
+           WRITE  REG-HIST             FROM LINHA-HIST.
+           GO TO P435-LOOPING.
+       P438-FECHA.
+           CLOSE HIST-SAIDA.
+       P439-FIM.
+           EXIT.
+
+       P500-GRAVA-CKPT.
+           OPEN OUTPUT CKPT-ARQ.
+           IF FS-CKPT > 0
+              DISPLAY "Erro de Abertura: " FS-CKPT
+              GO TO P509-FIM.
+           MOVE  SPACES                TO  LINHA-CKPT-CAB.
+           MOVE  "C"                   TO  LINHA-CKPT-CAB-TIPO.
+           MOVE  CONTADOR-LIDOS        TO  LINHA-CKPT-CAB-CONT.
+           MOVE  QTDE-EXTENSOES        TO  LINHA-CKPT-CAB-QTDEXT.
+           MOVE  QTD-OUTROS            TO  LINHA-CKPT-CAB-OUTROS.
+           MOVE  QTDE-LINGUAGENS       TO  LINHA-CKPT-CAB-QTDLING.
+           MOVE  NOME-ARQ              TO  LINHA-CKPT-CAB-ARQ.
+           WRITE  REG-CKPT             FROM LINHA-CKPT-CAB.
+           MOVE  ZEROS                 TO  IND1.
+       P505-LOOPING.
+           ADD   1                     TO  IND1.
+           IF IND1 > QTDE-EXTENSOES
+              GO TO P506-LING-INICIO.
+           MOVE  SPACES                TO  LINHA-CKPT-ITEM.
+           MOVE  "E"                   TO  LINHA-CKPT-ITEM-TIPO.
+           MOVE  EXT( IND1 )           TO  LINHA-CKPT-ITEM-EXT.
+           MOVE  QTD( IND1 )           TO  LINHA-CKPT-ITEM-QTD.
+           WRITE  REG-CKPT             FROM LINHA-CKPT-ITEM.
+           GO TO P505-LOOPING.
+       P506-LING-INICIO.
+           MOVE  ZEROS                 TO  IND2.
+       P506-LOOPING.
+           ADD   1                     TO  IND2.
+           IF IND2 > QTDE-LINGUAGENS
+              GO TO P508-FECHA-CKPT.
+           MOVE  SPACES                TO  LINHA-CKPT-ITEM.
+           MOVE  "L"                   TO  LINHA-CKPT-ITEM-TIPO.
+           MOVE  LANG( IND2 )          TO  LINHA-CKPT-ITEM-EXT(1:15).
+           MOVE  LANG-CONT( IND2 )     TO  LINHA-CKPT-ITEM-QTD.
+           WRITE  REG-CKPT             FROM LINHA-CKPT-ITEM.
+           GO TO P506-LOOPING.
+       P508-FECHA-CKPT.
+           CLOSE CKPT-ARQ.
+       P509-FIM.
+           EXIT.
+
+       P510-LIMPA-CKPT.
+           OPEN OUTPUT CKPT-ARQ.
+           IF FS-CKPT > 0
+              DISPLAY "Erro ao limpar checkpoint: " FS-CKPT
+              GO TO P519-FIM.
+           CLOSE CKPT-ARQ.
+       P519-FIM.
+           EXIT.
